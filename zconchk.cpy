@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      *
+      * RECORD LAYOUT FOR THE CHKPTFILE CHECKPOINT/RESTART LOG.
+      * A NEW RECORD IS APPENDED EVERY N TRANSACTIONS (AND WHEN THE
+      * SERVER ENDS ABNORMALLY) SO A RESTARTED RUN CAN RESUME ITS
+      * TRANSACTION COUNT AND LAST-PROCESSED EMPID INSTEAD OF STARTING
+      * COLD.
+      *
+       01 CHECKPOINT-RECORD.
+          05 CHKPT-DATE                PIC 9(08).
+          05 CHKPT-FILLER-1            PIC X(01) VALUE SPACE.
+          05 CHKPT-TIME                PIC 9(08).
+          05 CHKPT-FILLER-2            PIC X(01) VALUE SPACE.
+          05 CHKPT-TXN-COUNT           PIC 9(08).
+          05 CHKPT-FILLER-3            PIC X(01) VALUE SPACE.
+          05 CHKPT-LAST-EMPID          PIC X(05).
