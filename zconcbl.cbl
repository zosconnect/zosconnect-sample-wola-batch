@@ -40,24 +40,86 @@
       *      |  <------+                                               *
       *   BBOA1SRV     |                                               *
       *      |         |                                               *
-      *   BBOA1SRP     | Loop stops if action specified was not        *
-      *      |         |  recognized (not 'P', 'G', 'U' or 'D')        *
-      *   BBOA1CNR     |                                               *
+      *   BBOA1SRP     | Loop stops only on the deliberate SHUTDOWN    *
+      *      |         |  action ('X') - any other unrecognized verb  *
+      *   BBOA1CNR     |  is rejected and the server keeps running    *
       *      |  -------+                                               *
       *   BBOA1URG                                                     *
       *                                                                *
       * Actions Supported:                                             *
       *                                                                *
-      *   POST   'P' - Adds an employee's contact information          *
-      *   GET    'G' - Retrieves the employee's contact information    *
-      *   PUT    'U' - Updates the employee's contact information      *
-      *   DELETE 'D' - Remove the employees' contact information       *
+      *   POST     'P' - Adds an employee's contact information        *
+      *   GET      'G' - Retrieves the employee's contact information  *
+      *   PUT      'U' - Updates the employee's contact information    *
+      *   PATCH    'A' - Partially updates the employee's contact      *
+      *                  info, overwriting only the fields supplied    *
+      *   DELETE   'D' - Remove the employees' contact information     *
+      *   LIST     'L' - Search by partial EMPNAME/DEPT-CODE, up to    *
+      *                  10 matching EMPID/EMPNAME/DEPT-CODE rows      *
+      *   SHUTDOWN 'X' - Deliberate request to stop the server; any    *
+      *                  other unrecognized verb is rejected instead   *
+      *                  of stopping the server                        *
       *                                                                *
       ******************************************************************
        ENVIRONMENT DIVISION.
       ***********************
+       INPUT-OUTPUT SECTION.
+      ***********************
+       FILE-CONTROL.
+      *
+      * VSAM KSDS EMPLOYEE CONTACT STORE, KEYED BY FILE-EMPID, SO
+      * EVERY POST/GET/PUT/DELETE ADDRESSES ITS OWN RECORD.
+      *
+           SELECT EMPFILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-EMPID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+      *
+      * SEQUENTIAL AUDIT-TRAIL LOG, ONE RECORD PER TRANSACTION.
+      *
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+      *
+      * CHECKPOINT/RESTART LOG. A RECORD IS APPENDED EVERY
+      * WS-CHECKPOINT-INTERVAL TRANSACTIONS AND WHENEVER THE SERVER
+      * ENDS ABNORMALLY SO A RESTARTED RUN CAN PICK UP THE
+      * TRANSACTION COUNT/LAST EMPID INSTEAD OF STARTING COLD.
+      *
+           SELECT CHKPTFILE ASSIGN TO CHKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPTFILE-STATUS.
+      *
+      * OPTIONAL REGISTRATION CONTROL FILE. WHEN PRESENT IT OVERRIDES
+      * THE DEFAULT WOLA GROUP NAMES/REGISTER NAME SO OPS CAN POINT THE
+      * SAME LOAD MODULE AT A DIFFERENT LIBERTY INSTANCE WITHOUT A
+      * RECOMPILE.
+      *
+           SELECT REGCTL ASSIGN TO REGCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGCTL-STATUS.
+
        DATA DIVISION.
       ****************
+       FILE SECTION.
+      ***************
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       COPY ZCONFILE.
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY ZCONAUD.
+
+       FD  CHKPTFILE
+           RECORDING MODE IS F.
+       COPY ZCONCHK.
+
+       FD  REGCTL
+           RECORDING MODE IS F.
+       01  REGCTL-LINE                 PIC X(80).
+
        WORKING-STORAGE SECTION.
       **************************
       *
@@ -111,10 +173,97 @@
           05 STOR-EMAIL                PIC X(30).
           05 STOR-PHONE                PIC X(20).
           05 STOR-REMARKS              PIC X(40).
+          05 STOR-DEPT-CODE            PIC X(04).
+          05 STOR-MGR-EMPID            PIC X(05).
+          05 STOR-EFFECTIVE-DATE       PIC X(08).
+          05 STOR-DELETED-FLAG         PIC X(01).
+             88 EMPLOYEE-IS-DELETED    VALUE 'Y'.
+             88 EMPLOYEE-NOT-DELETED   VALUE 'N' SPACE LOW-VALUES.
+          05 STOR-DELETED-DATE         PIC X(08).
+      *
+      * EMPFILE (VSAM KSDS) FILE STATUS AND RECORD-FOUND INDICATOR
+      *
+       01 WS-EMPFILE-STATUS            PIC X(02) VALUE "00".
+          88 EMPFILE-OK                VALUE "00".
+          88 EMPFILE-EOF               VALUE "10".
+          88 EMPFILE-NOT-FOUND         VALUE "23".
+          88 EMPFILE-DUPLICATE         VALUE "22".
+       01 WS-EMPID-FOUND               PIC X(01) VALUE 'N'.
+          88 EMPID-WAS-FOUND           VALUE 'Y'.
+          88 EMPID-WAS-NOT-FOUND       VALUE 'N'.
+      *
+      * AUDITLOG FILE STATUS AND TIMESTAMP WORK AREA
+      *
+       01 WS-AUDITLOG-STATUS           PIC X(02) VALUE "00".
+          88 AUDITLOG-OK               VALUE "00".
+       01 WS-CURRENT-DATE-TIME.
+          05 WS-CURRENT-DATE           PIC 9(08).
+          05 WS-CURRENT-TIME           PIC 9(08).
+      *
+      * CHECKPOINT/RESTART FILE STATUS AND WORKING VARIABLES
+      *
+       01 WS-CHKPTFILE-STATUS          PIC X(02) VALUE "00".
+          88 CHKPTFILE-OK              VALUE "00".
+          88 CHKPTFILE-EOF             VALUE "10".
+          88 CHKPTFILE-NOT-FOUND       VALUE "35".
+      *
+      * REGISTRATION CONTROL FILE STATUS
+      *
+       01 WS-REGCTL-STATUS             PIC X(02) VALUE "00".
+          88 REGCTL-OK                 VALUE "00".
+          88 REGCTL-EOF                VALUE "10".
+          88 REGCTL-NOT-FOUND          VALUE "35".
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(04) COMP VALUE 50.
+       01 WS-TXN-COUNT                 PIC 9(08) COMP VALUE 0.
+       01 WS-LAST-CHECKPOINT-COUNT     PIC 9(08) COMP VALUE 0.
+       01 WS-LAST-EMPID                PIC X(05) VALUE SPACES.
+       01 WS-CHKPTFILE-OPEN            PIC X(01) VALUE 'N'.
+          88 CHKPTFILE-IS-OPEN         VALUE 'Y'.
+       01 WS-EMPFILE-OPEN              PIC X(01) VALUE 'N'.
+          88 EMPFILE-IS-OPEN           VALUE 'Y'.
+       01 WS-AUDITLOG-OPEN             PIC X(01) VALUE 'N'.
+          88 AUDITLOG-IS-OPEN          VALUE 'Y'.
+      *
+      * INBOUND PAYLOAD VALIDATION VARIABLES
+      *
+       01 WS-VALIDATION-STATUS         PIC X(01) VALUE 'Y'.
+          88 VALIDATION-OK             VALUE 'Y'.
+          88 VALIDATION-FAILED         VALUE 'N'.
+       01 WS-VALIDATION-MESSAGE        PIC X(50) VALUE SPACES.
+       01 WS-AT-SIGN-COUNT             PIC 9(04) COMP VALUE 0.
+       01 WS-PHONE-CHECK               PIC X(20).
+       01 WS-PHONE-DIGIT-COUNT         PIC 9(04) COMP VALUE 0.
+      *
+      * PER-VERB TRANSACTION COUNTERS FOR THIS RUN
+      *
+       01 WS-VERB-COUNTERS.
+          05 WS-POST-COUNT             PIC 9(08) COMP VALUE 0.
+          05 WS-GET-COUNT              PIC 9(08) COMP VALUE 0.
+          05 WS-PUT-COUNT              PIC 9(08) COMP VALUE 0.
+          05 WS-PATCH-COUNT            PIC 9(08) COMP VALUE 0.
+          05 WS-DELETE-COUNT           PIC 9(08) COMP VALUE 0.
+          05 WS-LIST-COUNT             PIC 9(08) COMP VALUE 0.
+          05 WS-REJECTED-COUNT         PIC 9(08) COMP VALUE 0.
+      *
+      * WORKING VARIABLES FOR THE LIST/SEARCH ACTION'S PARTIAL-MATCH
+      * SCAN OF EMPFILE BY EMPNAME/DEPT-CODE.
+      *
+       01 WS-LIST-DISPLAY-IDX          PIC 9(02) COMP.
+       01 WS-MATCH-VARIABLES.
+          05 WS-SRCH-FIELD             PIC X(30).
+          05 WS-SRCH-LEN               PIC 9(04) COMP.
+          05 WS-TARGET-FIELD           PIC X(30).
+          05 WS-TARGET-LEN             PIC 9(04) COMP.
+          05 WS-SRCH-IDX               PIC 9(04) COMP.
+          05 WS-MATCH-FLAG             PIC X(01).
+             88 FIELD-MATCHES          VALUE 'Y'.
+             88 FIELD-NOT-MATCHED      VALUE 'N'.
       *
       * WORKING VARIABLES
       *
        01 HTTP-VERB                    PIC X(01).
+       01 WS-TXN-OUTCOME               PIC X(01) VALUE 'N'.
+          88 TXN-WAS-SUCCESSFUL        VALUE 'Y'.
        01 STOP-FLAG                    PIC 9(1) COMP VALUE 0.
        01 CLEAR-WITH-LOW               PIC X(255) VALUE LOW-VALUES.
 
@@ -123,7 +272,9 @@
        MAIN-CONTROL SECTION.
       *
       *
-      * SET THE VALUES FOR USE WITH WOLA REGISTRATION
+      * SET THE DEFAULT VALUES FOR USE WITH WOLA REGISTRATION. THESE
+      * ARE OVERRIDDEN BY REGCTL, WHEN PRESENT, SO OPS CAN POINT THIS
+      * LOAD MODULE AT A DIFFERENT LIBERTY INSTANCE WITHOUT A RECOMPILE.
       *
            MOVE 'COBOLZCON'                    TO REG-REGNAME.
            MOVE 'GRPNAME1'                     TO REG-GRPNAME1.
@@ -131,6 +282,8 @@
            MOVE 'GRPNAME3'                     TO REG-GRPNAME3.
            MOVE 'ZCONCBL'                      TO SVC-SERVICE-NAME.
 
+           PERFORM Load-Registration-Config.
+
            INSPECT REG-GRPNAME1 CONVERTING ' ' to LOW-VALUES.
       *
       * INITIALIZE THE LOCAL VARIABLES USED IN THIS PROGRAM.
@@ -176,6 +329,40 @@
            MOVE LENGTH OF SVC-RQST-VARIABLES TO SVC-RQST-DATA-LENGTH.
            SET SVC-RQST-DATA-ADDR TO ADDRESS OF SVC-RQST-VARIABLES.
            INSPECT SVC-SERVICE-NAME CONVERTING ' ' to LOW-VALUES.
+      *
+      * OPEN THE EMPLOYEE CONTACT STORE FOR KEYED READ/WRITE/REWRITE/
+      * DELETE ACCESS FOR THE LIFE OF THIS SERVER SESSION.
+      *
+           OPEN I-O EMPFILE.
+           IF NOT EMPFILE-OK THEN
+             DISPLAY "ERROR: Could not open EMPFILE, status = "
+                     WS-EMPFILE-STATUS
+             GO TO Bad-RC
+           END-IF.
+           SET EMPFILE-IS-OPEN TO TRUE.
+      *
+      * OPEN THE AUDIT-TRAIL LOG FOR THIS SERVER SESSION.
+      *
+           OPEN EXTEND AUDITLOG.
+           IF NOT AUDITLOG-OK THEN
+             DISPLAY "ERROR: Could not open AUDITLOG, status = "
+                     WS-AUDITLOG-STATUS
+             GO TO Bad-RC
+           END-IF.
+           SET AUDITLOG-IS-OPEN TO TRUE.
+      *
+      * CHECK FOR A CHECKPOINT LEFT BY A PRIOR RUN SO A RESTART CAN
+      * RESUME ITS TRANSACTION COUNT INSTEAD OF STARTING COLD, THEN
+      * OPEN THE CHECKPOINT LOG FOR THIS RUN TO APPEND TO.
+      *
+           PERFORM Restart-Check.
+           OPEN EXTEND CHKPTFILE.
+           IF NOT CHKPTFILE-OK THEN
+             DISPLAY "ERROR: Could not open CHKPTFILE, status = "
+                     WS-CHKPTFILE-STATUS
+             GO TO Bad-RC
+           END-IF.
+           SET CHKPTFILE-IS-OPEN TO TRUE.
 
            PERFORM UNTIL STOP-FLAG EQUAL 1
 
@@ -212,13 +399,23 @@
       *
              DISPLAY "Service request processed"
              MOVE SVC-RQST-TYPE TO HTTP-VERB
+             MOVE 'N'           TO WS-TXN-OUTCOME
 
              EVALUATE HTTP-VERB
                WHEN 'P'
-                 MOVE "POST"             TO SVC-RESP-TYPE
-                 MOVE SVC-RQST-DATA      TO SVC-RESP-DATA
-                 MOVE SVC-RQST-DATA      TO STOR-DATA
-                 MOVE "Record was added" TO SVC-RESP-MESSAGE
+                 ADD 1 TO WS-POST-COUNT
+                 MOVE "POST"        TO SVC-RESP-TYPE
+                 MOVE SVC-RQST-DATA TO SVC-RESP-DATA
+                 PERFORM Validate-Request-Data
+                 IF VALIDATION-OK THEN
+                   MOVE SVC-RQST-DATA      TO STOR-DATA
+                   PERFORM Write-Employee-Record
+                   MOVE "Record was added" TO SVC-RESP-MESSAGE
+                   SET TXN-WAS-SUCCESSFUL TO TRUE
+                 ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE WS-VALIDATION-MESSAGE TO SVC-RESP-MESSAGE
+                 END-IF
                  DISPLAY "-> POST action processed"
                  DISPLAY "   " SVC-RESP-MESSAGE
                  DISPLAY " "
@@ -227,10 +424,19 @@
                  DISPLAY "   - Email   : " SVC-RESP-EMAIL
                  DISPLAY "   - Phone   : " SVC-RESP-PHONE
                  DISPLAY "   - Remarks : " SVC-RESP-REMARKS
+                 DISPLAY "   - Dept    : " SVC-RESP-DEPT-CODE
+                 DISPLAY "   - Mgr ID  : " SVC-RESP-MGR-EMPID
+                 DISPLAY "   - Eff Dt  : " SVC-RESP-EFFECTIVE-DATE
                WHEN 'G'
-                 MOVE "GET"                  TO SVC-RESP-TYPE
-                 MOVE "Record was retrieved" TO SVC-RESP-MESSAGE
-                 MOVE STOR-DATA              TO SVC-RESP-DATA
+                 ADD 1 TO WS-GET-COUNT
+                 PERFORM Read-Employee-Record
+                 MOVE "GET"     TO SVC-RESP-TYPE
+                 MOVE STOR-DATA TO SVC-RESP-DATA
+                 IF EMPID-WAS-FOUND THEN
+                   MOVE "Record was retrieved" TO SVC-RESP-MESSAGE
+                 ELSE
+                   MOVE "Record not found" TO SVC-RESP-MESSAGE
+                 END-IF
                  DISPLAY "-> GET action processed"
                  DISPLAY "   " SVC-RESP-MESSAGE
                  DISPLAY " "
@@ -239,11 +445,28 @@
                  DISPLAY "   - Email   : " SVC-RESP-EMAIL
                  DISPLAY "   - Phone   : " SVC-RESP-PHONE
                  DISPLAY "   - Remarks : " SVC-RESP-REMARKS
+                 DISPLAY "   - Dept    : " SVC-RESP-DEPT-CODE
+                 DISPLAY "   - Mgr ID  : " SVC-RESP-MGR-EMPID
+                 DISPLAY "   - Eff Dt  : " SVC-RESP-EFFECTIVE-DATE
                WHEN 'U'
-                 MOVE SVC-RQST-DATA        TO SVC-RESP-DATA
-                 MOVE SVC-RQST-DATA        TO STOR-DATA
-                 MOVE "PUT"                TO SVC-RESP-TYPE
-                 MOVE "Record was updated" TO SVC-RESP-MESSAGE
+                 ADD 1 TO WS-PUT-COUNT
+                 MOVE "PUT" TO SVC-RESP-TYPE
+                 PERFORM Validate-Request-Data
+                 IF VALIDATION-OK THEN
+                   PERFORM Rewrite-Employee-Record
+                   IF EMPID-WAS-FOUND THEN
+                     MOVE SVC-RQST-DATA        TO SVC-RESP-DATA
+                     MOVE "Record was updated" TO SVC-RESP-MESSAGE
+                     SET TXN-WAS-SUCCESSFUL TO TRUE
+                   ELSE
+                     MOVE STOR-DATA         TO SVC-RESP-DATA
+                     MOVE "Record not found" TO SVC-RESP-MESSAGE
+                   END-IF
+                 ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE SVC-RQST-DATA         TO SVC-RESP-DATA
+                   MOVE WS-VALIDATION-MESSAGE TO SVC-RESP-MESSAGE
+                 END-IF
                  DISPLAY "-> UPDATE action processed"
                  DISPLAY "   " SVC-RESP-MESSAGE
                  DISPLAY " "
@@ -252,10 +475,50 @@
                  DISPLAY "   - Email   : " SVC-RESP-EMAIL
                  DISPLAY "   - Phone   : " SVC-RESP-PHONE
                  DISPLAY "   - Remarks : " SVC-RESP-REMARKS
+                 DISPLAY "   - Dept    : " SVC-RESP-DEPT-CODE
+                 DISPLAY "   - Mgr ID  : " SVC-RESP-MGR-EMPID
+                 DISPLAY "   - Eff Dt  : " SVC-RESP-EFFECTIVE-DATE
+               WHEN 'A'
+                 ADD 1 TO WS-PATCH-COUNT
+                 MOVE "PATCH" TO SVC-RESP-TYPE
+                 PERFORM Validate-Patch-Data
+                 IF VALIDATION-OK THEN
+                   PERFORM Patch-Employee-Record
+                   MOVE STOR-DATA TO SVC-RESP-DATA
+                   IF EMPID-WAS-FOUND THEN
+                     MOVE "Record was updated" TO SVC-RESP-MESSAGE
+                     SET TXN-WAS-SUCCESSFUL TO TRUE
+                   ELSE
+                     MOVE "Record not found" TO SVC-RESP-MESSAGE
+                   END-IF
+                 ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE SVC-RQST-DATA         TO SVC-RESP-DATA
+                   MOVE WS-VALIDATION-MESSAGE TO SVC-RESP-MESSAGE
+                 END-IF
+                 DISPLAY "-> PATCH action processed"
+                 DISPLAY "   " SVC-RESP-MESSAGE
+                 DISPLAY " "
+                 DISPLAY "   - ID      : " SVC-RESP-EMPID
+                 DISPLAY "   - Name    : " SVC-RESP-EMPNAME
+                 DISPLAY "   - Email   : " SVC-RESP-EMAIL
+                 DISPLAY "   - Phone   : " SVC-RESP-PHONE
+                 DISPLAY "   - Remarks : " SVC-RESP-REMARKS
+                 DISPLAY "   - Dept    : " SVC-RESP-DEPT-CODE
+                 DISPLAY "   - Mgr ID  : " SVC-RESP-MGR-EMPID
+                 DISPLAY "   - Eff Dt  : " SVC-RESP-EFFECTIVE-DATE
                WHEN 'D'
-                 MOVE "DELETE"             TO SVC-RESP-TYPE
-                 MOVE "Record was deleted" TO SVC-RESP-MESSAGE
-                 MOVE STOR-DATA            TO SVC-RESP-DATA
+                 ADD 1 TO WS-DELETE-COUNT
+                 PERFORM Read-Employee-Record
+                 MOVE STOR-DATA TO SVC-RESP-DATA
+                 PERFORM Delete-Employee-Record
+                 MOVE "DELETE" TO SVC-RESP-TYPE
+                 IF EMPID-WAS-FOUND THEN
+                   MOVE "Record was deleted" TO SVC-RESP-MESSAGE
+                   SET TXN-WAS-SUCCESSFUL TO TRUE
+                 ELSE
+                   MOVE "Record not found" TO SVC-RESP-MESSAGE
+                 END-IF
                  DISPLAY "-> DELETE action processed"
                  DISPLAY "   " SVC-RESP-MESSAGE
                  DISPLAY " "
@@ -264,20 +527,57 @@
                  DISPLAY "   - Email   : " SVC-RESP-EMAIL
                  DISPLAY "   - Phone   : " SVC-RESP-PHONE
                  DISPLAY "   - Remarks : " SVC-RESP-REMARKS
-                 MOVE '11111'          TO STOR-EMPID
-                 MOVE 'Deleted'        TO STOR-EMPNAME
-                 MOVE 'Deleted'        TO STOR-EMAIL
-                 MOVE '555-555-5555'   TO STOR-PHONE
-                 MOVE 'Deleted'        TO STOR-REMARKS
+                 DISPLAY "   - Dept    : " SVC-RESP-DEPT-CODE
+                 DISPLAY "   - Mgr ID  : " SVC-RESP-MGR-EMPID
+                 DISPLAY "   - Eff Dt  : " SVC-RESP-EFFECTIVE-DATE
+               WHEN 'L'
+                 ADD 1 TO WS-LIST-COUNT
+                 MOVE "LIST" TO SVC-RESP-TYPE
+                 PERFORM List-Employee-Records
+                 IF SVC-RESP-LIST-COUNT > 0 THEN
+                   MOVE "Records found" TO SVC-RESP-MESSAGE
+                 ELSE
+                   MOVE "No records found" TO SVC-RESP-MESSAGE
+                 END-IF
+                 DISPLAY "-> LIST action processed"
+                 DISPLAY "   " SVC-RESP-MESSAGE
+                 DISPLAY " "
+                 DISPLAY "   - Matches : " SVC-RESP-LIST-COUNT
+                 PERFORM VARYING WS-LIST-DISPLAY-IDX FROM 1 BY 1
+                     UNTIL WS-LIST-DISPLAY-IDX > SVC-RESP-LIST-COUNT
+                   DISPLAY "   - ID/Name/Dept : "
+                       SVC-RESP-LIST-EMPID(WS-LIST-DISPLAY-IDX) " / "
+                       SVC-RESP-LIST-EMPNAME(WS-LIST-DISPLAY-IDX) " / "
+                       SVC-RESP-LIST-DEPT-CODE(WS-LIST-DISPLAY-IDX)
+                 END-PERFORM
+               WHEN 'X'
+                 MOVE "SHUTDOWN" TO SVC-RESP-TYPE
+                 MOVE "Server is shutting down." TO SVC-RESP-MESSAGE
+                 DISPLAY "-> SHUTDOWN action was specified"
+                 DISPLAY "   " SVC-RESP-MESSAGE
+                 DISPLAY "   Program will terminate ..."
+                 MOVE 1 TO STOP-FLAG
                WHEN OTHER
+                 ADD 1 TO WS-REJECTED-COUNT
                  MOVE "UNKNOWN" TO SVC-RESP-TYPE
-                 MOVE "Program terminated." TO SVC-RESP-MESSAGE
+                 MOVE "Unrecognized action - request rejected"
+                   TO SVC-RESP-MESSAGE
                  DISPLAY "-> Unknown action was specified"
                  DISPLAY "   " SVC-RESP-MESSAGE
-                 DISPLAY "   Program will terminate ..."
-                 MOVE 1 TO STOP-FLAG
+                 DISPLAY "   Server continues running ..."
              END-EVALUATE
 
+             PERFORM Write-Audit-Record
+
+             IF HTTP-VERB EQUAL 'P' OR 'G' OR 'U' OR 'A' OR 'D' OR 'L'
+                 THEN
+               ADD 1 TO WS-TXN-COUNT
+               IF FUNCTION MOD(WS-TXN-COUNT WS-CHECKPOINT-INTERVAL)
+                   EQUAL 0 THEN
+                 PERFORM Write-Checkpoint-Record
+               END-IF
+             END-IF
+
              MOVE LENGTH OF SVC-RESP-VARIABLES TO SVC-RESP-DATA-LENGTH
              SET SVC-RESP-DATA-ADDR TO ADDRESS OF SVC-RESP-VARIABLES
       *
@@ -309,10 +609,15 @@
                GO TO Bad-RC
              END-IF
 
-             MOVE STOR-DATA TO SVC-RESP-DATA
-
            END-PERFORM.
       *
+      *  Close the employee contact store and the audit-trail log
+      *  ==========================================================
+      *
+           CLOSE EMPFILE.
+           CLOSE AUDITLOG.
+           CLOSE CHKPTFILE.
+      *
       *  Unregister service
       *  ==================
       *
@@ -330,23 +635,465 @@
              DISPLAY " Successfully unregistered from "
              DISPLAY " " REG-GRPNAME1 " " REG-GRPNAME2 " " REG-GRPNAME3
              DISPLAY " "
+             DISPLAY "========================================"
+             DISPLAY " Transaction counts for this run "
+             DISPLAY "   POST     : " WS-POST-COUNT
+             DISPLAY "   GET      : " WS-GET-COUNT
+             DISPLAY "   PUT      : " WS-PUT-COUNT
+             DISPLAY "   PATCH    : " WS-PATCH-COUNT
+             DISPLAY "   DELETE   : " WS-DELETE-COUNT
+             DISPLAY "   LIST     : " WS-LIST-COUNT
+             DISPLAY "   REJECTED : " WS-REJECTED-COUNT
+             DISPLAY "========================================"
            END-IF.
 
            GOBACK.
       *
-      *  Clear the fields and save a copy of data
-      *  ========================================
+      *  Clear the fields ready for the next request/response cycle
+      *  ============================================================
       *
        Clear-Fields.
-           MOVE CLEAR-WITH-LOW TO STOR-DATA
-           MOVE SVC-RESP-DATA  TO STOR-DATA
+           MOVE CLEAR-WITH-LOW TO STOR-DATA.
            MOVE CLEAR-WITH-LOW TO SVC-RQST-VARIABLES.
            MOVE CLEAR-WITH-LOW TO SVC-RESP-VARIABLES.
       *
-      *  Section used to exit batch if any API returned RC>0
+      *  Write a new employee contact record to EMPFILE, keyed by the
+      *  EMPID carried in STOR-DATA. A POST always lands an active
+      *  (non-deleted) record, even if it is recreating an EMPID that
+      *  was previously tombstoned by DELETE.
+      *  ============================================================
+      *
+       Write-Employee-Record.
+           MOVE 'N'                 TO STOR-DELETED-FLAG
+           MOVE SPACES              TO STOR-DELETED-DATE
+           MOVE STOR-EMPID          TO FILE-EMPID
+           MOVE STOR-EMPNAME        TO FILE-EMPNAME
+           MOVE STOR-EMAIL          TO FILE-EMAIL
+           MOVE STOR-PHONE          TO FILE-PHONE
+           MOVE STOR-REMARKS        TO FILE-REMARKS
+           MOVE STOR-DEPT-CODE      TO FILE-DEPT-CODE
+           MOVE STOR-MGR-EMPID      TO FILE-MGR-EMPID
+           MOVE STOR-EFFECTIVE-DATE TO FILE-EFFECTIVE-DATE
+           MOVE STOR-DELETED-FLAG   TO FILE-DELETED-FLAG
+           MOVE STOR-DELETED-DATE   TO FILE-DELETED-DATE
+           WRITE EMP-FILE-RECORD
+           IF EMPFILE-DUPLICATE THEN
+             REWRITE EMP-FILE-RECORD
+           END-IF.
+      *
+      *  Read an employee contact record from EMPFILE, keyed by the
+      *  EMPID carried in SVC-RQST-EMPID, into STOR-DATA. A tombstoned
+      *  (deleted) record is reported as not found so GET cannot return
+      *  contact details for an EMPID that was removed.
+      *  ============================================================
+      *
+       Read-Employee-Record.
+           MOVE SVC-RQST-EMPID TO FILE-EMPID
+           READ EMPFILE INTO STOR-DATA
+           IF EMPFILE-OK AND EMPLOYEE-NOT-DELETED THEN
+             SET EMPID-WAS-FOUND TO TRUE
+           ELSE
+             SET EMPID-WAS-NOT-FOUND TO TRUE
+             MOVE CLEAR-WITH-LOW TO STOR-DATA
+             MOVE SVC-RQST-EMPID TO STOR-EMPID
+           END-IF.
+      *
+      *  Rewrite an existing employee contact record in EMPFILE, keyed
+      *  by the EMPID carried in STOR-DATA. A tombstoned record is
+      *  treated as not found so a PUT cannot silently resurrect an
+      *  EMPID that was deleted - it must be re-added with POST.
+      *  ============================================================
+      *
+       Rewrite-Employee-Record.
+           MOVE SVC-RQST-EMPID TO FILE-EMPID
+           READ EMPFILE INTO STOR-DATA
+           IF EMPFILE-OK AND EMPLOYEE-NOT-DELETED THEN
+             SET EMPID-WAS-FOUND TO TRUE
+             MOVE SVC-RQST-DATA       TO STOR-DATA
+      *
+      * SVC-RQST-DATA CARRIES NO TOMBSTONE FIELDS, SO THE MOVE ABOVE
+      * SPACE-FILLS STOR-DELETED-FLAG/STOR-DELETED-DATE - RESTATE THEM
+      * EXPLICITLY SO A PUT ON AN ACTIVE RECORD CANNOT DRIFT ITS
+      * TOMBSTONE STATE.
+      *
+             MOVE 'N'                 TO STOR-DELETED-FLAG
+             MOVE SPACES              TO STOR-DELETED-DATE
+             MOVE STOR-EMPID          TO FILE-EMPID
+             MOVE STOR-EMPNAME        TO FILE-EMPNAME
+             MOVE STOR-EMAIL          TO FILE-EMAIL
+             MOVE STOR-PHONE          TO FILE-PHONE
+             MOVE STOR-REMARKS        TO FILE-REMARKS
+             MOVE STOR-DEPT-CODE      TO FILE-DEPT-CODE
+             MOVE STOR-MGR-EMPID      TO FILE-MGR-EMPID
+             MOVE STOR-EFFECTIVE-DATE TO FILE-EFFECTIVE-DATE
+             MOVE STOR-DELETED-FLAG   TO FILE-DELETED-FLAG
+             MOVE STOR-DELETED-DATE   TO FILE-DELETED-DATE
+             REWRITE EMP-FILE-RECORD
+           ELSE
+             SET EMPID-WAS-NOT-FOUND TO TRUE
+             MOVE CLEAR-WITH-LOW TO STOR-DATA
+             MOVE SVC-RQST-EMPID TO STOR-EMPID
+           END-IF.
+      *
+      *  Partially update an existing employee contact record in
+      *  EMPFILE, keyed by SVC-RQST-EMPID. Only the fields supplied
+      *  (non-blank) in SVC-RQST-DATA are overwritten - anything left
+      *  blank in the request keeps its current stored value. A
+      *  tombstoned record is treated as not found, the same as PUT.
+      *  ============================================================
+      *
+       Patch-Employee-Record.
+           MOVE SVC-RQST-EMPID TO FILE-EMPID
+           READ EMPFILE INTO STOR-DATA
+           IF EMPFILE-OK AND EMPLOYEE-NOT-DELETED THEN
+             SET EMPID-WAS-FOUND TO TRUE
+             IF SVC-RQST-EMPNAME NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-EMPNAME TO STOR-EMPNAME
+             END-IF
+             IF SVC-RQST-EMAIL NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-EMAIL TO STOR-EMAIL
+             END-IF
+             IF SVC-RQST-PHONE NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-PHONE TO STOR-PHONE
+             END-IF
+             IF SVC-RQST-REMARKS NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-REMARKS TO STOR-REMARKS
+             END-IF
+             IF SVC-RQST-DEPT-CODE NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-DEPT-CODE TO STOR-DEPT-CODE
+             END-IF
+             IF SVC-RQST-MGR-EMPID NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-MGR-EMPID TO STOR-MGR-EMPID
+             END-IF
+             IF SVC-RQST-EFFECTIVE-DATE NOT EQUAL SPACES THEN
+               MOVE SVC-RQST-EFFECTIVE-DATE TO STOR-EFFECTIVE-DATE
+             END-IF
+             MOVE STOR-EMPID          TO FILE-EMPID
+             MOVE STOR-EMPNAME        TO FILE-EMPNAME
+             MOVE STOR-EMAIL          TO FILE-EMAIL
+             MOVE STOR-PHONE          TO FILE-PHONE
+             MOVE STOR-REMARKS        TO FILE-REMARKS
+             MOVE STOR-DEPT-CODE      TO FILE-DEPT-CODE
+             MOVE STOR-MGR-EMPID      TO FILE-MGR-EMPID
+             MOVE STOR-EFFECTIVE-DATE TO FILE-EFFECTIVE-DATE
+             MOVE STOR-DELETED-FLAG   TO FILE-DELETED-FLAG
+             MOVE STOR-DELETED-DATE   TO FILE-DELETED-DATE
+             REWRITE EMP-FILE-RECORD
+           ELSE
+             SET EMPID-WAS-NOT-FOUND TO TRUE
+             MOVE CLEAR-WITH-LOW TO STOR-DATA
+             MOVE SVC-RQST-EMPID TO STOR-EMPID
+           END-IF.
+      *
+      *  Tombstone the employee contact record in EMPFILE, keyed by the
+      *  EMPID carried in STOR-DATA (already READ by the caller). The
+      *  contact details are cleared and the record is marked deleted
+      *  with today's date rather than physically removed, so the audit
+      *  trail can still explain what a given EMPID used to be and
+      *  GET/PUT can recognize and reject a deleted EMPID.
+      *  ============================================================
+      *
+       Delete-Employee-Record.
+           IF EMPID-WAS-FOUND THEN
+             ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+             MOVE STOR-EMPID      TO FILE-EMPID
+             MOVE SPACES          TO FILE-EMPNAME
+                                     FILE-EMAIL
+                                     FILE-PHONE
+                                     FILE-REMARKS
+                                     FILE-DEPT-CODE
+                                     FILE-MGR-EMPID
+                                     FILE-EFFECTIVE-DATE
+             MOVE 'Y'             TO FILE-DELETED-FLAG
+             MOVE WS-CURRENT-DATE TO FILE-DELETED-DATE
+             REWRITE EMP-FILE-RECORD
+           END-IF.
+      *
+      *  Browse EMPFILE in ascending EMPID order and build a bounded
+      *  list (up to the OCCURS 10 table in SVC-RESP-DATA) of active
+      *  records whose EMPNAME and/or DEPT-CODE partially match the
+      *  values supplied in SVC-RQST-EMPNAME/SVC-RQST-DEPT-CODE. A
+      *  filter left blank in the request matches every record.
+      *  ============================================================
+      *
+       List-Employee-Records.
+           MOVE 0 TO SVC-RESP-LIST-COUNT.
+           MOVE LOW-VALUES TO FILE-EMPID.
+           START EMPFILE KEY IS GREATER THAN OR EQUAL FILE-EMPID.
+           IF EMPFILE-OK THEN
+             READ EMPFILE NEXT RECORD
+             PERFORM UNTIL EMPFILE-EOF OR SVC-RESP-LIST-COUNT = 10
+               IF FILE-DELETED-FLAG NOT EQUAL 'Y' THEN
+                 MOVE FUNCTION TRIM(SVC-RQST-EMPNAME) TO WS-SRCH-FIELD
+                 COMPUTE WS-SRCH-LEN =
+                     FUNCTION LENGTH(FUNCTION TRIM(SVC-RQST-EMPNAME))
+                 MOVE FUNCTION TRIM(FILE-EMPNAME)   TO WS-TARGET-FIELD
+                 COMPUTE WS-TARGET-LEN =
+                     FUNCTION LENGTH(FUNCTION TRIM(FILE-EMPNAME))
+                 PERFORM Check-Partial-Match
+                 IF FIELD-MATCHES THEN
+                   MOVE FUNCTION TRIM(SVC-RQST-DEPT-CODE)
+                       TO WS-SRCH-FIELD
+                   COMPUTE WS-SRCH-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(SVC-RQST-DEPT-CODE))
+                   MOVE FUNCTION TRIM(FILE-DEPT-CODE)
+                       TO WS-TARGET-FIELD
+                   COMPUTE WS-TARGET-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(FILE-DEPT-CODE))
+                   PERFORM Check-Partial-Match
+                 END-IF
+                 IF FIELD-MATCHES THEN
+                   ADD 1 TO SVC-RESP-LIST-COUNT
+                   MOVE FILE-EMPID
+                       TO SVC-RESP-LIST-EMPID(SVC-RESP-LIST-COUNT)
+                   MOVE FILE-EMPNAME
+                       TO SVC-RESP-LIST-EMPNAME(SVC-RESP-LIST-COUNT)
+                   MOVE FILE-DEPT-CODE
+                       TO SVC-RESP-LIST-DEPT-CODE(SVC-RESP-LIST-COUNT)
+                 END-IF
+               END-IF
+               READ EMPFILE NEXT RECORD
+             END-PERFORM
+           END-IF.
+      *
+      *  Reusable partial-match check: does WS-TARGET-FIELD contain
+      *  WS-SRCH-FIELD's first WS-SRCH-LEN characters anywhere in its
+      *  first WS-TARGET-LEN characters? An empty search field (length
+      *  zero) always matches, so an unsupplied filter is a no-op.
+      *  ============================================================
+      *
+       Check-Partial-Match.
+           SET FIELD-NOT-MATCHED TO TRUE.
+           IF WS-SRCH-LEN EQUAL 0 THEN
+             SET FIELD-MATCHES TO TRUE
+           ELSE
+             IF WS-TARGET-LEN NOT LESS THAN WS-SRCH-LEN THEN
+               PERFORM VARYING WS-SRCH-IDX FROM 1 BY 1
+                   UNTIL WS-SRCH-IDX > (WS-TARGET-LEN - WS-SRCH-LEN + 1)
+                       OR FIELD-MATCHES
+                 IF WS-TARGET-FIELD(WS-SRCH-IDX:WS-SRCH-LEN) EQUAL
+                     WS-SRCH-FIELD(1:WS-SRCH-LEN) THEN
+                   SET FIELD-MATCHES TO TRUE
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF.
+      *
+      *  Write one audit-trail record for the transaction just
+      *  processed, capturing when it happened, the verb, the EMPID
+      *  and the WOLA return/reason code from BBOA1SRV.
+      *  ============================================================
+      *
+       Write-Audit-Record.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+           MOVE HTTP-VERB       TO AUDIT-VERB.
+           MOVE SVC-RESP-EMPID  TO AUDIT-EMPID.
+           MOVE RSP-RC          TO AUDIT-RC.
+           MOVE RSP-RSN         TO AUDIT-RSN.
+           MOVE WS-TXN-OUTCOME  TO AUDIT-OUTCOME.
+           WRITE AUDIT-RECORD.
+      *
+      *  Read the optional registration control file. When present it
+      *  supplies, one per line, REG-GRPNAME1, REG-GRPNAME2,
+      *  REG-GRPNAME3 and REG-REGNAME - overriding the compiled-in
+      *  defaults so the same load module can target a different WOLA
+      *  group/Liberty instance without a recompile. Absent the file,
+      *  the defaults set by the caller are left untouched.
+      *  ============================================================
+      *
+       Load-Registration-Config.
+           OPEN INPUT REGCTL.
+           IF REGCTL-NOT-FOUND THEN
+             DISPLAY " No REGCTL found - using default registration "
+                     "values "
+           ELSE
+             IF NOT REGCTL-OK THEN
+               DISPLAY "ERROR: Could not open REGCTL, status = "
+                       WS-REGCTL-STATUS
+             ELSE
+               READ REGCTL
+               IF NOT REGCTL-EOF THEN
+                 MOVE REGCTL-LINE TO REG-GRPNAME1
+               END-IF
+               READ REGCTL
+               IF NOT REGCTL-EOF THEN
+                 MOVE REGCTL-LINE TO REG-GRPNAME2
+               END-IF
+               READ REGCTL
+               IF NOT REGCTL-EOF THEN
+                 MOVE REGCTL-LINE TO REG-GRPNAME3
+               END-IF
+               READ REGCTL
+               IF NOT REGCTL-EOF THEN
+                 MOVE REGCTL-LINE TO REG-REGNAME
+               END-IF
+               CLOSE REGCTL
+               DISPLAY " Registration values loaded from REGCTL "
+             END-IF
+           END-IF.
+      *
+      *  Basic shape validation of an inbound POST/PUT payload before
+      *  it is stored: EMPID must be present and numeric, EMAIL must
+      *  contain an "@", PHONE must look like a phone number.
+      *  ============================================================
+      *
+       Validate-Request-Data.
+           SET VALIDATION-OK TO TRUE.
+           MOVE SPACES TO WS-VALIDATION-MESSAGE.
+
+           IF SVC-RQST-EMPID EQUAL SPACES OR LOW-VALUES THEN
+             SET VALIDATION-FAILED TO TRUE
+             MOVE "Validation failed: EMPID is required"
+               TO WS-VALIDATION-MESSAGE
+           ELSE
+             IF SVC-RQST-EMPID NOT NUMERIC THEN
+               SET VALIDATION-FAILED TO TRUE
+               MOVE "Validation failed: EMPID must be numeric"
+                 TO WS-VALIDATION-MESSAGE
+             END-IF
+           END-IF.
+
+           IF VALIDATION-OK THEN
+             MOVE 0 TO WS-AT-SIGN-COUNT
+             INSPECT SVC-RQST-EMAIL TALLYING WS-AT-SIGN-COUNT
+                 FOR ALL "@"
+             IF SVC-RQST-EMAIL EQUAL SPACES
+                 OR WS-AT-SIGN-COUNT EQUAL 0 THEN
+               SET VALIDATION-FAILED TO TRUE
+               MOVE "Validation failed: bad email format"
+                 TO WS-VALIDATION-MESSAGE
+             END-IF
+           END-IF.
+
+           IF VALIDATION-OK THEN
+             MOVE SVC-RQST-PHONE TO WS-PHONE-CHECK
+             MOVE 0 TO WS-PHONE-DIGIT-COUNT
+             INSPECT WS-PHONE-CHECK TALLYING WS-PHONE-DIGIT-COUNT
+                 FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                     ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+             INSPECT WS-PHONE-CHECK REPLACING
+                 ALL "0" BY SPACE  ALL "1" BY SPACE
+                 ALL "2" BY SPACE  ALL "3" BY SPACE
+                 ALL "4" BY SPACE  ALL "5" BY SPACE
+                 ALL "6" BY SPACE  ALL "7" BY SPACE
+                 ALL "8" BY SPACE  ALL "9" BY SPACE
+                 ALL "-" BY SPACE  ALL "(" BY SPACE
+                 ALL ")" BY SPACE  ALL "+" BY SPACE
+             IF SVC-RQST-PHONE EQUAL SPACES
+                 OR WS-PHONE-CHECK NOT EQUAL SPACES
+                 OR WS-PHONE-DIGIT-COUNT EQUAL 0 THEN
+               SET VALIDATION-FAILED TO TRUE
+               MOVE "Validation failed: bad phone format"
+                 TO WS-VALIDATION-MESSAGE
+             END-IF
+           END-IF.
+      *
+      *  Shape validation of an inbound PATCH payload: unlike POST/PUT,
+      *  every field is optional, so only the fields actually supplied
+      *  (non-blank) are checked for a plausible format.
+      *  ============================================================
+      *
+       Validate-Patch-Data.
+           SET VALIDATION-OK TO TRUE.
+           MOVE SPACES TO WS-VALIDATION-MESSAGE.
+
+           IF SVC-RQST-EMAIL NOT EQUAL SPACES THEN
+             MOVE 0 TO WS-AT-SIGN-COUNT
+             INSPECT SVC-RQST-EMAIL TALLYING WS-AT-SIGN-COUNT
+                 FOR ALL "@"
+             IF WS-AT-SIGN-COUNT EQUAL 0 THEN
+               SET VALIDATION-FAILED TO TRUE
+               MOVE "Validation failed: bad email format"
+                 TO WS-VALIDATION-MESSAGE
+             END-IF
+           END-IF.
+
+           IF VALIDATION-OK AND SVC-RQST-PHONE NOT EQUAL SPACES THEN
+             MOVE SVC-RQST-PHONE TO WS-PHONE-CHECK
+             MOVE 0 TO WS-PHONE-DIGIT-COUNT
+             INSPECT WS-PHONE-CHECK TALLYING WS-PHONE-DIGIT-COUNT
+                 FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                     ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+             INSPECT WS-PHONE-CHECK REPLACING
+                 ALL "0" BY SPACE  ALL "1" BY SPACE
+                 ALL "2" BY SPACE  ALL "3" BY SPACE
+                 ALL "4" BY SPACE  ALL "5" BY SPACE
+                 ALL "6" BY SPACE  ALL "7" BY SPACE
+                 ALL "8" BY SPACE  ALL "9" BY SPACE
+                 ALL "-" BY SPACE  ALL "(" BY SPACE
+                 ALL ")" BY SPACE  ALL "+" BY SPACE
+             IF WS-PHONE-CHECK NOT EQUAL SPACES
+                 OR WS-PHONE-DIGIT-COUNT EQUAL 0 THEN
+               SET VALIDATION-FAILED TO TRUE
+               MOVE "Validation failed: bad phone format"
+                 TO WS-VALIDATION-MESSAGE
+             END-IF
+           END-IF.
+      *
+      *  Look for a checkpoint left behind by a prior run of this
+      *  server. If one is found, resume WS-TXN-COUNT from it instead
+      *  of starting the transaction count cold.
+      *  ============================================================
+      *
+       Restart-Check.
+           OPEN INPUT CHKPTFILE.
+           IF CHKPTFILE-NOT-FOUND THEN
+             DISPLAY " No checkpoint found - starting cold "
+           ELSE
+             IF NOT CHKPTFILE-OK THEN
+               DISPLAY "ERROR: Could not open CHKPTFILE for restart "
+                       "check, status = " WS-CHKPTFILE-STATUS
+             ELSE
+               READ CHKPTFILE
+               PERFORM UNTIL CHKPTFILE-EOF
+                 MOVE CHKPT-TXN-COUNT  TO WS-TXN-COUNT
+                 MOVE CHKPT-LAST-EMPID TO WS-LAST-EMPID
+                 READ CHKPTFILE
+               END-PERFORM
+               CLOSE CHKPTFILE
+               DISPLAY " Resuming from checkpoint - transaction "
+                       "count = " WS-TXN-COUNT
+               DISPLAY "   Last EMPID processed = " WS-LAST-EMPID
+             END-IF
+           END-IF.
+      *
+      *  Append a checkpoint record capturing the current transaction
+      *  count and last EMPID processed, so a restarted run can pick
+      *  up from here instead of a cold start.
+      *  ============================================================
+      *
+       Write-Checkpoint-Record.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO CHKPT-DATE.
+           MOVE WS-CURRENT-TIME TO CHKPT-TIME.
+           MOVE WS-TXN-COUNT    TO CHKPT-TXN-COUNT.
+           MOVE STOR-EMPID      TO CHKPT-LAST-EMPID.
+           WRITE CHECKPOINT-RECORD.
+           MOVE WS-TXN-COUNT    TO WS-LAST-CHECKPOINT-COUNT.
+      *
+      *  Section used to exit batch if any API returned RC>0. A
+      *  checkpoint is taken first (when the checkpoint log is open)
+      *  so a subsequent run of this server resumes its transaction
+      *  count instead of a cold start, and every other file still
+      *  open at the point of failure is closed so buffered AUDITLOG
+      *  records are flushed and EMPFILE is not left open.
       *  ===================================================
       *
        Bad-RC.
+           IF CHKPTFILE-IS-OPEN THEN
+             PERFORM Write-Checkpoint-Record
+             CLOSE CHKPTFILE
+           END-IF.
+           IF EMPFILE-IS-OPEN THEN
+             CLOSE EMPFILE
+           END-IF.
+           IF AUDITLOG-IS-OPEN THEN
+             CLOSE AUDITLOG
+           END-IF.
            DISPLAY "                          "
            DISPLAY " Return Code = " RSP-RC
            DISPLAY " Reason Code = " RSP-RSN
