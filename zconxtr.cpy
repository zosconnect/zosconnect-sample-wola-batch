@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      *
+      * RECORD LAYOUT FOR THE FLAT CONTACT EXTRACT FILE SHARED BY
+      * ZCONLOAD (START-OF-DAY BULK LOAD INTO EMPFILE) AND ZCONUNLD
+      * (END-OF-DAY UNLOAD FROM EMPFILE). FIELD SHAPE MATCHES THE
+      * ACTIVE-CONTACT PORTION OF EMP-FILE-RECORD (ZCONFILE.cpy).
+      *
+       01 EXTRACT-RECORD.
+          05 XTR-EMPID                 PIC X(05).
+          05 XTR-EMPNAME               PIC X(25).
+          05 XTR-EMAIL                 PIC X(30).
+          05 XTR-PHONE                 PIC X(20).
+          05 XTR-REMARKS               PIC X(40).
+          05 XTR-DEPT-CODE             PIC X(04).
+          05 XTR-MGR-EMPID             PIC X(05).
+          05 XTR-EFFECTIVE-DATE        PIC X(08).
