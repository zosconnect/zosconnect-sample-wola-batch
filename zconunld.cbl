@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCONUNLD.
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      * Sample Program Description                                     *
+      *                                                                *
+      * End-of-day companion batch program to ZCONCBL. Reads the       *
+      * employee contact store (EMPFILE) in ascending EMPID order and  *
+      * writes every active (non-tombstoned) record to a flat extract  *
+      * file (UNLDFILE) in the same shape ZCONLOAD reads, so the store *
+      * can be archived or reloaded elsewhere without carrying forward *
+      * deleted contacts.                                              *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       INPUT-OUTPUT SECTION.
+      ***********************
+       FILE-CONTROL.
+      *
+      * EMPLOYEE CONTACT STORE MAINTAINED BY ZCONCBL.
+      *
+           SELECT EMPFILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FILE-EMPID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+      *
+      * FLAT CONTACT EXTRACT FILE PRODUCED BY THIS UNLOAD.
+      *
+           SELECT UNLDFILE ASSIGN TO UNLDFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNLDFILE-STATUS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ***************
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       COPY ZCONFILE.
+
+       FD  UNLDFILE
+           RECORDING MODE IS F.
+       COPY ZCONXTR.
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 WS-EMPFILE-STATUS            PIC X(02) VALUE "00".
+          88 EMPFILE-OK                VALUE "00".
+          88 EMPFILE-EOF               VALUE "10".
+       01 WS-UNLDFILE-STATUS           PIC X(02) VALUE "00".
+          88 UNLDFILE-OK               VALUE "00".
+
+       01 WS-UNLOADED-COUNT            PIC 9(08) COMP VALUE 0.
+       01 WS-SKIPPED-COUNT             PIC 9(08) COMP VALUE 0.
+       01 WS-DISPLAY-COUNT             PIC ZZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *********************
+       MAIN-CONTROL SECTION.
+      *
+           OPEN INPUT EMPFILE.
+           IF NOT EMPFILE-OK THEN
+             DISPLAY "ERROR: Could not open EMPFILE, status = "
+                     WS-EMPFILE-STATUS
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT UNLDFILE.
+           IF NOT UNLDFILE-OK THEN
+             DISPLAY "ERROR: Could not open UNLDFILE, status = "
+                     WS-UNLDFILE-STATUS
+             CLOSE EMPFILE
+             GOBACK
+           END-IF.
+
+           PERFORM Unload-Records.
+
+           CLOSE EMPFILE.
+           CLOSE UNLDFILE.
+
+           MOVE WS-UNLOADED-COUNT TO WS-DISPLAY-COUNT
+           DISPLAY "========================================"
+           DISPLAY " End-of-day unload complete "
+           DISPLAY "   Records unloaded : " WS-DISPLAY-COUNT
+           MOVE WS-SKIPPED-COUNT TO WS-DISPLAY-COUNT
+           DISPLAY "   Deleted skipped  : " WS-DISPLAY-COUNT
+           DISPLAY "========================================"
+
+           GOBACK.
+      *
+      *  Read every record on EMPFILE in ascending EMPID order and
+      *  write the active ones to UNLDFILE. Tombstoned records are
+      *  counted but not carried forward into the extract.
+      *  ============================================================
+      *
+       Unload-Records.
+           READ EMPFILE NEXT RECORD
+           PERFORM UNTIL EMPFILE-EOF
+             IF FILE-DELETED-FLAG NOT EQUAL 'Y' THEN
+               MOVE FILE-EMPID          TO XTR-EMPID
+               MOVE FILE-EMPNAME        TO XTR-EMPNAME
+               MOVE FILE-EMAIL          TO XTR-EMAIL
+               MOVE FILE-PHONE          TO XTR-PHONE
+               MOVE FILE-REMARKS        TO XTR-REMARKS
+               MOVE FILE-DEPT-CODE      TO XTR-DEPT-CODE
+               MOVE FILE-MGR-EMPID      TO XTR-MGR-EMPID
+               MOVE FILE-EFFECTIVE-DATE TO XTR-EFFECTIVE-DATE
+               WRITE EXTRACT-RECORD
+               ADD 1 TO WS-UNLOADED-COUNT
+             ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+             END-IF
+             READ EMPFILE NEXT RECORD
+           END-PERFORM.
