@@ -21,3 +21,15 @@
              10 SVC-RESP-EMAIL                  PIC X(30).
              10 SVC-RESP-PHONE                  PIC X(20).
              10 SVC-RESP-REMARKS                PIC X(40).
+             10 SVC-RESP-DEPT-CODE               PIC X(04).
+             10 SVC-RESP-MGR-EMPID               PIC X(05).
+             10 SVC-RESP-EFFECTIVE-DATE          PIC X(08).
+      *
+      * SEARCH-RESULT LIST FOR THE LIST/SEARCH ACTION ('L'). UNUSED BY
+      * ALL OTHER ACTIONS, WHICH LEAVE SVC-RESP-LIST-COUNT AT ZERO.
+      *
+          05 SVC-RESP-LIST-COUNT             PIC 9(02).
+          05 SVC-RESP-LIST-ENTRIES OCCURS 10 TIMES.
+             10 SVC-RESP-LIST-EMPID          PIC X(05).
+             10 SVC-RESP-LIST-EMPNAME        PIC X(25).
+             10 SVC-RESP-LIST-DEPT-CODE      PIC X(04).
