@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCONLOAD.
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      * Sample Program Description                                     *
+      *                                                                *
+      * Start-of-day companion batch program to ZCONCBL. Reads a flat  *
+      * contact extract file (LOADFILE) - typically produced by HR's   *
+      * system of record overnight - and bulk loads it into the        *
+      * employee contact store (EMPFILE) that ZCONCBL serves requests  *
+      * against. An EMPID already on EMPFILE is refreshed in place;    *
+      * an EMPID not yet on EMPFILE is added as a new, active record.  *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       INPUT-OUTPUT SECTION.
+      ***********************
+       FILE-CONTROL.
+      *
+      * FLAT CONTACT EXTRACT FILE TO BE LOADED.
+      *
+           SELECT LOADFILE ASSIGN TO LOADFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOADFILE-STATUS.
+      *
+      * EMPLOYEE CONTACT STORE MAINTAINED/SERVED BY ZCONCBL.
+      *
+           SELECT EMPFILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-EMPID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ***************
+       FD  LOADFILE
+           RECORDING MODE IS F.
+       COPY ZCONXTR.
+
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       COPY ZCONFILE.
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 WS-LOADFILE-STATUS           PIC X(02) VALUE "00".
+          88 LOADFILE-OK               VALUE "00".
+          88 LOADFILE-EOF              VALUE "10".
+       01 WS-EMPFILE-STATUS            PIC X(02) VALUE "00".
+          88 EMPFILE-OK                VALUE "00".
+          88 EMPFILE-NOT-FOUND         VALUE "35".
+          88 EMPFILE-DUPLICATE         VALUE "22".
+
+       01 WS-ADDED-COUNT               PIC 9(08) COMP VALUE 0.
+       01 WS-REFRESHED-COUNT           PIC 9(08) COMP VALUE 0.
+       01 WS-DISPLAY-COUNT             PIC ZZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *********************
+       MAIN-CONTROL SECTION.
+      *
+           OPEN INPUT LOADFILE.
+           IF NOT LOADFILE-OK THEN
+             DISPLAY "ERROR: Could not open LOADFILE, status = "
+                     WS-LOADFILE-STATUS
+             GOBACK
+           END-IF.
+      *
+      * EMPFILE MAY NOT EXIST YET ON A FIRST-EVER LOAD, SO CREATE IT
+      * WHEN OPEN I-O REPORTS "FILE NOT FOUND", THEN RE-OPEN I-O SO
+      * Load-Records CAN REWRITE A DUPLICATE EMPID WITHIN THE SAME
+      * EXTRACT (OPEN OUTPUT ONLY PERMITS WRITE, NOT REWRITE).
+      *
+           OPEN I-O EMPFILE.
+           IF EMPFILE-NOT-FOUND THEN
+             OPEN OUTPUT EMPFILE
+             CLOSE EMPFILE
+             OPEN I-O EMPFILE
+           END-IF.
+           IF NOT EMPFILE-OK THEN
+             DISPLAY "ERROR: Could not open EMPFILE, status = "
+                     WS-EMPFILE-STATUS
+             CLOSE LOADFILE
+             GOBACK
+           END-IF.
+
+           PERFORM Load-Records.
+
+           CLOSE LOADFILE.
+           CLOSE EMPFILE.
+
+           MOVE WS-ADDED-COUNT TO WS-DISPLAY-COUNT
+           DISPLAY "========================================"
+           DISPLAY " Start-of-day bulk load complete "
+           DISPLAY "   Records added     : " WS-DISPLAY-COUNT
+           MOVE WS-REFRESHED-COUNT TO WS-DISPLAY-COUNT
+           DISPLAY "   Records refreshed : " WS-DISPLAY-COUNT
+           DISPLAY "========================================"
+
+           GOBACK.
+      *
+      *  Read every record on the extract file and write it into
+      *  EMPFILE as an active record, refreshing any record that was
+      *  already present under the same EMPID (including un-tombstoning
+      *  a previously deleted EMPID that has reappeared in the extract).
+      *  ============================================================
+      *
+       Load-Records.
+           READ LOADFILE
+           PERFORM UNTIL LOADFILE-EOF
+             MOVE XTR-EMPID          TO FILE-EMPID
+             MOVE XTR-EMPNAME        TO FILE-EMPNAME
+             MOVE XTR-EMAIL          TO FILE-EMAIL
+             MOVE XTR-PHONE          TO FILE-PHONE
+             MOVE XTR-REMARKS        TO FILE-REMARKS
+             MOVE XTR-DEPT-CODE      TO FILE-DEPT-CODE
+             MOVE XTR-MGR-EMPID      TO FILE-MGR-EMPID
+             MOVE XTR-EFFECTIVE-DATE TO FILE-EFFECTIVE-DATE
+             MOVE 'N'                TO FILE-DELETED-FLAG
+             MOVE SPACES             TO FILE-DELETED-DATE
+             WRITE EMP-FILE-RECORD
+             IF EMPFILE-DUPLICATE THEN
+               REWRITE EMP-FILE-RECORD
+               ADD 1 TO WS-REFRESHED-COUNT
+             ELSE
+               ADD 1 TO WS-ADDED-COUNT
+             END-IF
+             READ LOADFILE
+           END-PERFORM.
