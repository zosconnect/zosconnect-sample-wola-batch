@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCONRPT.
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      * Sample Program Description                                     *
+      *                                                                *
+      * End-of-day companion batch program to ZCONCBL. Reads the       *
+      * employee contact store (EMPFILE) that ZCONCBL maintains,       *
+      * indexed by EMPID, and produces a report of every contact       *
+      * record in ascending EMPID order together with a summary of     *
+      * how many records were added/updated/deleted today according    *
+      * to the AUDITLOG audit trail ZCONCBL writes for every           *
+      * transaction it processes.                                      *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       INPUT-OUTPUT SECTION.
+      ***********************
+       FILE-CONTROL.
+      *
+      * EMPLOYEE CONTACT STORE, READ SEQUENTIALLY IN ASCENDING EMPID
+      * ORDER FOR THE REPORT.
+      *
+           SELECT EMPFILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FILE-EMPID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+      *
+      * AUDIT-TRAIL LOG WRITTEN BY ZCONCBL, USED HERE TO TALLY TODAY'S
+      * ADDED/UPDATED/DELETED TRANSACTION COUNTS.
+      *
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+      *
+      * END-OF-DAY EMPLOYEE CONTACT DIRECTORY REPORT.
+      *
+           SELECT REPTFILE ASSIGN TO REPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPTFILE-STATUS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ***************
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       COPY ZCONFILE.
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY ZCONAUD.
+
+       FD  REPTFILE
+           RECORDING MODE IS F.
+       01  REPT-LINE                   PIC X(124).
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 WS-EMPFILE-STATUS            PIC X(02) VALUE "00".
+          88 EMPFILE-OK                VALUE "00".
+          88 EMPFILE-EOF               VALUE "10".
+       01 WS-AUDITLOG-STATUS           PIC X(02) VALUE "00".
+          88 AUDITLOG-OK               VALUE "00".
+          88 AUDITLOG-EOF              VALUE "10".
+       01 WS-REPTFILE-STATUS           PIC X(02) VALUE "00".
+          88 REPTFILE-OK               VALUE "00".
+
+       01 WS-CURRENT-DATE              PIC 9(08).
+
+       01 WS-RECORD-COUNT              PIC 9(08) COMP VALUE 0.
+       01 WS-ADDED-COUNT               PIC 9(08) COMP VALUE 0.
+       01 WS-UPDATED-COUNT             PIC 9(08) COMP VALUE 0.
+       01 WS-DELETED-COUNT             PIC 9(08) COMP VALUE 0.
+
+       01 WS-DISPLAY-COUNT             PIC ZZZZ,ZZ9.
+
+       01 WS-HEADING-1.
+          05 FILLER                    PIC X(47) VALUE
+             "EMPLOYEE CONTACT DIRECTORY - END OF DAY REPORT".
+          05 FILLER                    PIC X(33) VALUE SPACES.
+
+       01 WS-HEADING-2.
+          05 FILLER                    PIC X(05) VALUE "EMPID".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(25) VALUE "NAME".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(30) VALUE "EMAIL".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(20) VALUE "PHONE".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(40) VALUE "REMARKS".
+
+       01 WS-DETAIL-LINE.
+          05 DTL-EMPID                 PIC X(05).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-EMPNAME               PIC X(25).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-EMAIL                 PIC X(30).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-PHONE                 PIC X(20).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-REMARKS               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *********************
+       MAIN-CONTROL SECTION.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT EMPFILE.
+           IF NOT EMPFILE-OK THEN
+             DISPLAY "ERROR: Could not open EMPFILE, status = "
+                     WS-EMPFILE-STATUS
+             GOBACK
+           END-IF.
+
+           OPEN INPUT AUDITLOG.
+           IF NOT AUDITLOG-OK THEN
+             DISPLAY "ERROR: Could not open AUDITLOG, status = "
+                     WS-AUDITLOG-STATUS
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPTFILE.
+           IF NOT REPTFILE-OK THEN
+             DISPLAY "ERROR: Could not open REPTFILE, status = "
+                     WS-REPTFILE-STATUS
+             GOBACK
+           END-IF.
+
+           MOVE WS-HEADING-1 TO REPT-LINE
+           WRITE REPT-LINE.
+           MOVE WS-HEADING-2 TO REPT-LINE
+           WRITE REPT-LINE.
+
+           PERFORM Report-Employee-Records.
+           PERFORM Tally-Audit-Counts.
+           PERFORM Write-Summary.
+
+           CLOSE EMPFILE.
+           CLOSE AUDITLOG.
+           CLOSE REPTFILE.
+
+           GOBACK.
+      *
+      *  Read every contact record in ascending EMPID order and write
+      *  one detail line per record to the report. Tombstoned (deleted)
+      *  records are skipped - they stay on EMPFILE for audit purposes
+      *  but are no longer active contacts.
+      *  ============================================================
+      *
+       Report-Employee-Records.
+           READ EMPFILE NEXT RECORD
+           PERFORM UNTIL EMPFILE-EOF
+             IF FILE-DELETED-FLAG NOT EQUAL 'Y' THEN
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE FILE-EMPID   TO DTL-EMPID
+               MOVE FILE-EMPNAME TO DTL-EMPNAME
+               MOVE FILE-EMAIL   TO DTL-EMAIL
+               MOVE FILE-PHONE   TO DTL-PHONE
+               MOVE FILE-REMARKS TO DTL-REMARKS
+               MOVE WS-DETAIL-LINE TO REPT-LINE
+               WRITE REPT-LINE
+             END-IF
+             READ EMPFILE NEXT RECORD
+           END-PERFORM.
+      *
+      *  Scan today's audit-trail records and tally added/updated/
+      *  deleted transaction counts.
+      *  ============================================================
+      *
+       Tally-Audit-Counts.
+           READ AUDITLOG
+           PERFORM UNTIL AUDITLOG-EOF
+      *
+      * ONLY TRANSACTIONS THAT ACTUALLY CHANGED THE CONTACT STORE
+      * (AUDIT-OUTCOME = 'Y') COUNT TOWARD TODAY'S TOTALS - A
+      * REJECTED OR NO-OP REQUEST IS LOGGED BUT MUST NOT INFLATE THE
+      * ADDED/UPDATED/DELETED COUNTS.
+      *
+             IF AUDIT-DATE EQUAL WS-CURRENT-DATE
+                 AND AUDIT-OUTCOME EQUAL 'Y' THEN
+               EVALUATE AUDIT-VERB
+                 WHEN 'P'
+                   ADD 1 TO WS-ADDED-COUNT
+                 WHEN 'U'
+                   ADD 1 TO WS-UPDATED-COUNT
+                 WHEN 'A'
+                   ADD 1 TO WS-UPDATED-COUNT
+                 WHEN 'D'
+                   ADD 1 TO WS-DELETED-COUNT
+               END-EVALUATE
+             END-IF
+             READ AUDITLOG
+           END-PERFORM.
+      *
+      *  Write the end-of-day summary counts to the report.
+      *  ============================================================
+      *
+       Write-Summary.
+           MOVE SPACES TO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-RECORD-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL RECORDS ON FILE : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-ADDED-COUNT TO WS-DISPLAY-COUNT
+           STRING "RECORDS ADDED TODAY   : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-UPDATED-COUNT TO WS-DISPLAY-COUNT
+           STRING "RECORDS UPDATED TODAY : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-DELETED-COUNT TO WS-DISPLAY-COUNT
+           STRING "RECORDS DELETED TODAY : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
