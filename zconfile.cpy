@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      *
+      * RECORD LAYOUT FOR THE EMPFILE VSAM KSDS EMPLOYEE CONTACT STORE.
+      * KEYED BY FILE-EMPID SO EACH POST/GET/PUT/DELETE ADDRESSES ITS
+      * OWN RECORD INSTEAD OF SHARING ONE WORKING-STORAGE COPY.
+      *
+       01 EMP-FILE-RECORD.
+          05 FILE-EMPID                PIC X(05).
+          05 FILE-EMPNAME              PIC X(25).
+          05 FILE-EMAIL                PIC X(30).
+          05 FILE-PHONE                PIC X(20).
+          05 FILE-REMARKS              PIC X(40).
+          05 FILE-DEPT-CODE            PIC X(04).
+          05 FILE-MGR-EMPID            PIC X(05).
+          05 FILE-EFFECTIVE-DATE       PIC X(08).
+          05 FILE-DELETED-FLAG         PIC X(01).
+          05 FILE-DELETED-DATE         PIC X(08).
