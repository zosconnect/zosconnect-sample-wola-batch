@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCONRECN.
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      * Sample Program Description                                     *
+      *                                                                *
+      * Nightly reconciliation batch program. Match-merges the         *
+      * employee contact store (EMPFILE), read in ascending EMPID      *
+      * order, against HR's daily system-of-record extract (HRFILE -   *
+      * the same flat shape ZCONLOAD/ZCONUNLD use), which is assumed   *
+      * to also be presented in ascending EMPID order. Produces an     *
+      * exceptions report of:                                          *
+      *                                                                *
+      *   ORPHANED - EMPID is an active record on EMPFILE but is no    *
+      *              longer present in HR's extract                    *
+      *   MISSING  - EMPID is present in HR's extract but is absent,   *
+      *              or tombstoned, on EMPFILE                         *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       INPUT-OUTPUT SECTION.
+      ***********************
+       FILE-CONTROL.
+      *
+      * EMPLOYEE CONTACT STORE, READ SEQUENTIALLY IN ASCENDING EMPID
+      * ORDER, THE SAME ORDER HR'S EXTRACT IS ASSUMED TO BE IN.
+      *
+           SELECT EMPFILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FILE-EMPID
+               FILE STATUS IS WS-EMPFILE-STATUS.
+      *
+      * HR'S DAILY SYSTEM-OF-RECORD EXTRACT, ASSUMED SORTED ASCENDING
+      * BY EMPID SO A CLASSIC MATCH-MERGE CAN BE USED.
+      *
+           SELECT HRFILE ASSIGN TO HRFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HRFILE-STATUS.
+      *
+      * RECONCILIATION EXCEPTIONS REPORT.
+      *
+           SELECT REPTFILE ASSIGN TO REPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPTFILE-STATUS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ***************
+       FD  EMPFILE
+           RECORDING MODE IS F.
+       COPY ZCONFILE.
+
+       FD  HRFILE
+           RECORDING MODE IS F.
+       COPY ZCONXTR.
+
+       FD  REPTFILE
+           RECORDING MODE IS F.
+       01  REPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 WS-EMPFILE-STATUS            PIC X(02) VALUE "00".
+          88 EMPFILE-OK                VALUE "00".
+          88 EMPFILE-EOF               VALUE "10".
+       01 WS-HRFILE-STATUS             PIC X(02) VALUE "00".
+          88 HRFILE-OK                 VALUE "00".
+          88 HRFILE-EOF                VALUE "10".
+       01 WS-REPTFILE-STATUS           PIC X(02) VALUE "00".
+          88 REPTFILE-OK               VALUE "00".
+
+       01 WS-EMP-DONE-FLAG             PIC X(01) VALUE 'N'.
+          88 EMP-SIDE-DONE             VALUE 'Y'.
+       01 WS-HR-DONE-FLAG              PIC X(01) VALUE 'N'.
+          88 HR-SIDE-DONE              VALUE 'Y'.
+
+       01 WS-CURRENT-DATE              PIC 9(08).
+
+       01 WS-MATCHED-COUNT             PIC 9(08) COMP VALUE 0.
+       01 WS-ORPHANED-COUNT            PIC 9(08) COMP VALUE 0.
+       01 WS-MISSING-COUNT             PIC 9(08) COMP VALUE 0.
+       01 WS-DISPLAY-COUNT             PIC ZZZZ,ZZ9.
+
+       01 WS-HEADING-1.
+          05 FILLER                    PIC X(47) VALUE
+             "EMPLOYEE CONTACT STORE - HR RECONCILIATION RPT".
+          05 FILLER                    PIC X(33) VALUE SPACES.
+
+       01 WS-HEADING-2.
+          05 FILLER                    PIC X(05) VALUE "EMPID".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(25) VALUE "NAME".
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(09) VALUE "EXCEPTION".
+
+       01 WS-DETAIL-LINE.
+          05 DTL-EMPID                 PIC X(05).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-EMPNAME               PIC X(25).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 DTL-EXCEPTION             PIC X(09).
+
+      *
+      * WORKING FIELDS PASSED TO Write-Exception-Line VIA WORKING
+      * STORAGE, SINCE PERFORM DOES NOT TAKE ARGUMENTS.
+      *
+       01 WS-EXCEPTION-EMPID           PIC X(05).
+       01 WS-EXCEPTION-EMPNAME         PIC X(25).
+       01 WS-EXCEPTION-TYPE            PIC X(09).
+
+       PROCEDURE DIVISION.
+      *********************
+       MAIN-CONTROL SECTION.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT EMPFILE.
+           IF NOT EMPFILE-OK THEN
+             DISPLAY "ERROR: Could not open EMPFILE, status = "
+                     WS-EMPFILE-STATUS
+             GOBACK
+           END-IF.
+
+           OPEN INPUT HRFILE.
+           IF NOT HRFILE-OK THEN
+             DISPLAY "ERROR: Could not open HRFILE, status = "
+                     WS-HRFILE-STATUS
+             CLOSE EMPFILE
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPTFILE.
+           IF NOT REPTFILE-OK THEN
+             DISPLAY "ERROR: Could not open REPTFILE, status = "
+                     WS-REPTFILE-STATUS
+             CLOSE EMPFILE
+             CLOSE HRFILE
+             GOBACK
+           END-IF.
+
+           MOVE WS-HEADING-1 TO REPT-LINE
+           WRITE REPT-LINE.
+           MOVE WS-HEADING-2 TO REPT-LINE
+           WRITE REPT-LINE.
+
+           PERFORM Reconcile-Records.
+           PERFORM Write-Summary.
+
+           CLOSE EMPFILE.
+           CLOSE HRFILE.
+           CLOSE REPTFILE.
+
+           GOBACK.
+      *
+      *  Classic ascending-key match-merge of EMPFILE against HRFILE.
+      *  Each side's key is driven to HIGH-VALUES once it hits EOF so
+      *  the other side drains normally without special-casing. An
+      *  EMPID present on both sides is an exception only when the
+      *  EMPFILE side is tombstoned (MISSING - HR still carries it but
+      *  our active store does not); an EMPID that exists only on
+      *  EMPFILE is ORPHANED, and one that exists only on HRFILE is
+      *  MISSING.
+      *  ============================================================
+      *
+       Reconcile-Records.
+           PERFORM Get-Next-Emp-Record.
+           PERFORM Get-Next-Hr-Record.
+
+           PERFORM UNTIL EMP-SIDE-DONE AND HR-SIDE-DONE
+             EVALUATE TRUE
+               WHEN FILE-EMPID EQUAL XTR-EMPID
+                 IF FILE-DELETED-FLAG EQUAL 'Y' THEN
+                   MOVE XTR-EMPID     TO WS-EXCEPTION-EMPID
+                   MOVE XTR-EMPNAME   TO WS-EXCEPTION-EMPNAME
+                   MOVE "MISSING  "   TO WS-EXCEPTION-TYPE
+                   PERFORM Write-Exception-Line
+                   ADD 1 TO WS-MISSING-COUNT
+                 ELSE
+                   ADD 1 TO WS-MATCHED-COUNT
+                 END-IF
+                 PERFORM Get-Next-Emp-Record
+                 PERFORM Get-Next-Hr-Record
+               WHEN FILE-EMPID LESS THAN XTR-EMPID
+                 IF FILE-DELETED-FLAG NOT EQUAL 'Y' THEN
+                   MOVE FILE-EMPID    TO WS-EXCEPTION-EMPID
+                   MOVE FILE-EMPNAME  TO WS-EXCEPTION-EMPNAME
+                   MOVE "ORPHANED "   TO WS-EXCEPTION-TYPE
+                   PERFORM Write-Exception-Line
+                   ADD 1 TO WS-ORPHANED-COUNT
+                 END-IF
+                 PERFORM Get-Next-Emp-Record
+               WHEN OTHER
+                 MOVE XTR-EMPID       TO WS-EXCEPTION-EMPID
+                 MOVE XTR-EMPNAME     TO WS-EXCEPTION-EMPNAME
+                 MOVE "MISSING  "     TO WS-EXCEPTION-TYPE
+                 PERFORM Write-Exception-Line
+                 ADD 1 TO WS-MISSING-COUNT
+                 PERFORM Get-Next-Hr-Record
+             END-EVALUATE
+           END-PERFORM.
+      *
+      *  Advance EMPFILE, driving FILE-EMPID to HIGH-VALUES at EOF.
+      *  ============================================================
+      *
+       Get-Next-Emp-Record.
+           IF NOT EMP-SIDE-DONE THEN
+             READ EMPFILE NEXT RECORD
+             IF EMPFILE-EOF THEN
+               MOVE HIGH-VALUES TO FILE-EMPID
+               SET EMP-SIDE-DONE TO TRUE
+             END-IF
+           END-IF.
+      *
+      *  Advance HRFILE, driving XTR-EMPID to HIGH-VALUES at EOF.
+      *  ============================================================
+      *
+       Get-Next-Hr-Record.
+           IF NOT HR-SIDE-DONE THEN
+             READ HRFILE
+             IF HRFILE-EOF THEN
+               MOVE HIGH-VALUES TO XTR-EMPID
+               SET HR-SIDE-DONE TO TRUE
+             END-IF
+           END-IF.
+      *
+      *  Write one exception line to the report, from the working
+      *  fields set by the caller.
+      *  ============================================================
+      *
+       Write-Exception-Line.
+           MOVE WS-EXCEPTION-EMPID   TO DTL-EMPID
+           MOVE WS-EXCEPTION-EMPNAME TO DTL-EMPNAME
+           MOVE WS-EXCEPTION-TYPE    TO DTL-EXCEPTION
+           MOVE WS-DETAIL-LINE       TO REPT-LINE
+           WRITE REPT-LINE.
+      *
+      *  Write the end-of-run summary counts to the report.
+      *  ============================================================
+      *
+       Write-Summary.
+           MOVE SPACES TO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-MATCHED-COUNT TO WS-DISPLAY-COUNT
+           STRING "RECORDS MATCHED       : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-ORPHANED-COUNT TO WS-DISPLAY-COUNT
+           STRING "ORPHANED EXCEPTIONS   : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
+
+           MOVE WS-MISSING-COUNT TO WS-DISPLAY-COUNT
+           STRING "MISSING EXCEPTIONS    : " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO REPT-LINE
+           WRITE REPT-LINE.
