@@ -19,4 +19,7 @@
              10 SVC-RQST-EMAIL                  PIC X(30).
              10 SVC-RQST-PHONE                  PIC X(20).
              10 SVC-RQST-REMARKS                PIC X(40).
-          05 SVC-RQST-FILLER                    PIC X(59).
+             10 SVC-RQST-DEPT-CODE               PIC X(04).
+             10 SVC-RQST-MGR-EMPID               PIC X(05).
+             10 SVC-RQST-EFFECTIVE-DATE          PIC X(08).
+          05 SVC-RQST-FILLER                    PIC X(42).
