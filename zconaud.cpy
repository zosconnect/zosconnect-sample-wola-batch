@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * SAMPLE                                                         *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2016 All Rights Reserved               *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *                                                                *
+      ******************************************************************
+      *
+      * RECORD LAYOUT FOR THE AUDITLOG SEQUENTIAL FILE. ONE RECORD IS
+      * WRITTEN FOR EVERY WOLA TRANSACTION PROCESSED BY ZCONCBL SO THE
+      * HISTORY OF WHO CHANGED WHAT AND WHEN CAN BE RECONSTRUCTED AFTER
+      * THE JOB'S SYSOUT HAS BEEN SCRATCHED.
+      *
+       01 AUDIT-RECORD.
+          05 AUDIT-DATE                PIC 9(08).
+          05 AUDIT-FILLER-1            PIC X(01) VALUE SPACE.
+          05 AUDIT-TIME                PIC 9(08).
+          05 AUDIT-FILLER-2            PIC X(01) VALUE SPACE.
+          05 AUDIT-VERB                PIC X(01).
+          05 AUDIT-FILLER-3            PIC X(01) VALUE SPACE.
+          05 AUDIT-EMPID               PIC X(05).
+          05 AUDIT-FILLER-4            PIC X(01) VALUE SPACE.
+          05 AUDIT-RC                  PIC 9(08).
+          05 AUDIT-FILLER-5            PIC X(01) VALUE SPACE.
+          05 AUDIT-RSN                 PIC 9(08).
+          05 AUDIT-FILLER-6            PIC X(01) VALUE SPACE.
+      *
+      * 'Y' - THE TRANSACTION ACTUALLY CHANGED THE CONTACT STORE
+      *       (ADD/UPDATE/PATCH/DELETE APPLIED). 'N' - THE REQUEST WAS
+      *       REJECTED BY VALIDATION OR WAS A NO-OP (EMPID NOT FOUND),
+      *       SO IT MUST NOT BE COUNTED AS A REAL CHANGE.
+      *
+          05 AUDIT-OUTCOME             PIC X(01).
